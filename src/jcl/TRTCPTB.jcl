@@ -0,0 +1,70 @@
+//TRTCPTB  JOB (ACCTNO),'TRAITEMENT COMPTES',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*  TRTCPTB - Traitement nocturne des comptes bancaires.
+//*  Pilote TRAITEMENT-COMPTES-BANQUE dans la fenêtre batch du soir.
+//*
+//*  Datasets :
+//*    CPTEIN   - Master comptes (VSAM KSDS, clé NUM-COMPTE),
+//*               alimenté par l'extrait amont, lu en partage.
+//*    CPTEOUT  - Fichier de sortie (solde/intérêt/frais/AGENCE).
+//*    CPTEREJ  - Enregistrements rejetés par la validation (req 001).
+//*    CPTEYTD  - Master YTD intérêts/frais cumulés (VSAM KSDS),
+//*               mis à jour (lu/réécrit) à chaque exécution. À
+//*               prédéfinir une fois via IDCAMS DEFINE CLUSTER avant
+//*               la première exécution : avec DISP=OLD, l'allocation
+//*               JCL échoue si le cluster n'existe pas encore, donc
+//*               le repli "créer si absent" (FILE STATUS '35') du
+//*               programme ne sert qu'aux lancements hors JCL (tests
+//*               autonomes) et ne s'active jamais en production.
+//*    CPTECKP  - Checkpoint de reprise (req 004), un seul
+//*               enregistrement de 1638 octets (NB-LUS-CKPT, les
+//*               accumulateurs de contrôle (req 000/001) et le
+//*               sous-total par agence (req 008)) ; pré-allouer avec
+//*               LRECL=1638 exactement, cf. DCB ci-dessous.
+//*    CPTEAUD  - Piste d'audit, ouverte en ajout (append) : ne jamais
+//*               la vider hors purge d'archivage planifiée.
+//*    CPTEFRS  - Barème de frais courant (réf., mise à jour manuelle).
+//*
+//*  Le programme positionne le RETURN-CODE à 8 si le nombre de
+//*  rejets dépasse le seuil interne (WS-SEUIL-REJETS) afin que
+//*  l'ordonnanceur signale le run.
+//*
+//*  CPTEOUT, CPTEREJ et CPTECKP sont des datasets fixes (pas des
+//*  générations GDG datées) : le programme fait OPEN OUTPUT sur une
+//*  reprise à froid (tronque, nouveau run) et OPEN EXTEND sur une
+//*  reprise sur checkpoint (ajoute à la suite, req 004) pour le même
+//*  DD que le run avorté. Une génération GDG (+1) neuve à chaque
+//*  soumission serait recréée vide au resubmit et casserait la
+//*  reprise : DISP=(NEW,CATLG,DELETE) supprimerait en plus la
+//*  génération partielle sur abend. Les trois sont donc prédéfinis
+//*  une fois (vides, via IEFBR14) avec DISP=OLD, pour que OPEN OUTPUT
+//*  tronque réellement au lieu de positionner en fin de fichier comme
+//*  le ferait DISP=MOD ; l'archivage quotidien (copie/rotation de
+//*  CPTEOUT/CPTEREJ avant le run) est un processus séparé, hors JCL.
+//*
+//STEP010  EXEC PGM=TRAITEMENT-COMPTES-BANQUE
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANQUE.COBOL.LOADLIB
+//CPTEIN   DD DISP=SHR,DSN=PROD.BANQUE.COMPTES.MASTER
+//CPTEOUT  DD DISP=OLD,DSN=PROD.BANQUE.COMPTES.OUT,
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)
+//CPTEREJ  DD DISP=OLD,DSN=PROD.BANQUE.COMPTES.REJETS,
+//             DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//CPTEYTD  DD DISP=OLD,DSN=PROD.BANQUE.COMPTES.MASTERYTD
+//CPTECKP  DD DISP=OLD,DSN=PROD.BANQUE.COMPTES.CKPT,
+//             DCB=(RECFM=FB,LRECL=1638,BLKSIZE=0)
+//CPTEAUD  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.BANQUE.COMPTES.AUDIT,
+//             UNIT=SYSDA,SPACE=(CYL,(20,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//CPTEFRS  DD DISP=SHR,DSN=PROD.BANQUE.COMPTES.FRAIS
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*  Seuil de rejets dépassé (RC=8) -> message explicite à
+//*  l'ordonnanceur/opérateur ; les shops avec un outil d'alerte
+//*  (ex. appel API de l'ordonnanceur) brancheraient ici.
+//IF010    IF (STEP010.RC = 8) THEN
+//ALERTMSG EXEC PGM=IEFBR14
+//SYSIN    DD DUMMY
+//ENDIF010 ENDIF
