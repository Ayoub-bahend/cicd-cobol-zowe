@@ -5,33 +5,154 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FICHIER-ENTREE ASSIGN TO 'COMPTES-IN.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FICHIER-SORTIE ASSIGN TO 'COMPTES-OUT.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-ENTREE ASSIGN TO CPTEIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUM-COMPTE
+               FILE STATUS IS WS-FS-ENTREE.
+           SELECT FICHIER-SORTIE ASSIGN TO CPTEOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FICHIER-REJETS ASSIGN TO CPTEREJ
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FICHIER-MASTER-YTD ASSIGN TO CPTEYTD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUM-COMPTE-M
+               FILE STATUS IS WS-FS-MASTER-YTD.
+           SELECT FICHIER-CKPT ASSIGN TO CPTECKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+           SELECT FICHIER-AUDIT ASSIGN TO CPTEAUD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FICHIER-BAREME-FRAIS ASSIGN TO CPTEFRS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BAREME.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD FICHIER-ENTREE.
-       01 ENREGISTREMENT-ENTREE.
-           05 NUM-COMPTE         PIC X(10).
-           05 SOLDE-COMPTE       PIC 9(7)V99.
-           05 TAUX-INTERET       PIC 9V999.
-           05 TYPE-COMPTE        PIC X(01).   *> 'C' = courant, 'E' = épargne
+       COPY COMPTE-ENTREE.
 
        FD FICHIER-SORTIE.
-       01 ENREGISTREMENT-SORTIE.
-           05 NUM-COMPTE-S       PIC X(10).
-           05 NOUVEAU-SOLDE-S    PIC 9(7)V99.
-           05 INTERET-CALCULE-S  PIC 9(7)V99.
-           05 FRAIS-APPLIQUES-S  PIC 9(5)V99.
+       COPY COMPTE-SORTIE.
+
+       FD FICHIER-MASTER-YTD.
+       01 ENREGISTREMENT-MASTER-YTD.
+           05 NUM-COMPTE-M       PIC X(10).
+           05 YTD-INTERET-CUMULE PIC 9(9)V99.
+           05 YTD-FRAIS-CUMULE   PIC 9(7)V99.
+           05 DATE-DERNIER-RUN   PIC 9(8).
+
+       FD FICHIER-REJETS.
+       01 ENREGISTREMENT-REJET.
+           05 NUM-COMPTE-R       PIC X(10).
+           05 SOLDE-COMPTE-R     PIC 9(7)V99.
+           05 TAUX-INTERET-R     PIC 9V999.
+           05 TYPE-COMPTE-R      PIC X(01).
+           05 CODE-REJET-R       PIC X(02).
+           05 LIBELLE-REJET-R    PIC X(40).
+
+       FD FICHIER-CKPT.
+       01 ENREGISTREMENT-CKPT.
+           05 NUM-COMPTE-CKPT           PIC X(10).
+           05 COMPTEUR-CKPT             PIC 9(7).
+           05 NB-LUS-CKPT               PIC 9(7).
+           05 CT-NB-REJETS-CKPT         PIC 9(7).
+           05 CT-TOTAL-SOLDE-CKPT       PIC 9(9)V99.
+           05 CT-TOTAL-INTERET-CKPT     PIC 9(9)V99.
+           05 CT-TOTAL-FRAIS-CKPT       PIC 9(7)V99.
+           05 CT-TOTAL-NOUV-SOLDE-CKPT  PIC 9(9)V99.
+           05 CT-TOTAL-SOLDE-REJ-CKPT   PIC 9(9)V99.
+      *> Sauvegarde du rapport par agence (req 008) pour que la
+      *> reprise (req 004) reparte avec des sous-totaux complets.
+           05 NB-AGENCES-CKPT           PIC 9(4).
+           05 AGENCE-CKPT OCCURS 50 TIMES.
+               10 CODE-AGENCE-CKPT         PIC X(04).
+               10 NB-COMPTES-AGENCE-CKPT   PIC 9(7).
+               10 INTERET-AGENCE-CKPT      PIC 9(9)V99.
+               10 FRAIS-AGENCE-CKPT        PIC 9(7)V99.
+
+       FD FICHIER-AUDIT.
+       01 ENREGISTREMENT-AUDIT.
+           05 NUM-COMPTE-A        PIC X(10).
+           05 SOLDE-AVANT-A       PIC 9(7)V99.
+           05 SOLDE-APRES-A       PIC 9(7)V99.
+           05 INTERET-A           PIC 9(7)V99.
+           05 FRAIS-A             PIC 9(5)V99.
+           05 TYPE-COMPTE-A       PIC X(01).
+           05 DATE-TRAITEMENT-A   PIC 9(8).
+           05 HEURE-TRAITEMENT-A  PIC 9(8).
+           05 JOB-ID-A            PIC X(08).
+
+       FD FICHIER-BAREME-FRAIS.
+       01 ENREGISTREMENT-BAREME-FRAIS.
+           05 TYPE-COMPTE-BAREME-IN  PIC X(01).
+           05 SOLDE-MIN-BAREME-IN    PIC 9(7)V99.
+           05 SOLDE-MAX-BAREME-IN    PIC 9(7)V99.
+           05 FRAIS-BAREME-IN        PIC 9(5)V99.
 
        WORKING-STORAGE SECTION.
        01 WS-EOF                 PIC X VALUE 'N'.
+       01 WS-FS-ENTREE           PIC X(02) VALUE '00'.
        01 WS-INTERET             PIC 9(7)V99 VALUE 0.
        01 WS-FRAIS               PIC 9(5)V99 VALUE 0.
        01 WS-NOUVEAU-SOLDE       PIC 9(7)V99 VALUE 0.
+       01 WS-TAUX-PLAN-APPLIQUE  PIC 9V999 VALUE 0.
+       01 WS-FS-MASTER-YTD       PIC X(02) VALUE '00'.
+       01 WS-DATE-TRAITEMENT     PIC 9(8) VALUE 0.
+       01 WS-HEURE-TRAITEMENT    PIC 9(8) VALUE 0.
+      *> Doit correspondre au step STEP010 du JCL nocturne TRTCPTB
+      *> (req 009), pour que l'audit (req 005) pointe vers ce run.
+       01 WS-JOB-ID              PIC X(08) VALUE 'STEP010 '.
+       01 WS-FS-BAREME           PIC X(02) VALUE '00'.
+
+       COPY FEE-SCHEDULE.
+
+       01 WS-CHECKPOINT.
+           05 WS-FS-CKPT              PIC X(02) VALUE '00'.
+           05 WS-CKPT-INTERVALLE      PIC 9(4) VALUE 1000.
+           05 WS-CKPT-COMPTEUR        PIC 9(7) VALUE 0.
+           05 WS-CKPT-NB-LUS          PIC 9(7) VALUE 0.
+           05 WS-REPRISE-ACTIVE       PIC X VALUE 'N'.
+           05 WS-NB-A-IGNORER         PIC 9(7) VALUE 0.
+           05 WS-IDX-CKPT             PIC 9(4) VALUE 0.
+      *> Positionné uniquement par la branche NOT AT END de la lecture
+      *> du checkpoint ; la décision de reprise ne doit jamais se fier
+      *> au contenu de la zone enregistrement d'une lecture qui n'a
+      *> jamais réussi (AT END dès la première lecture, cas normal
+      *> puisque EFFACER-CHECKPOINT vide le fichier à chaque run).
+           05 WS-CKPT-ENREGISTREMENT-LU PIC X VALUE 'N'.
+
+       01 WS-VALIDATION.
+           05 WS-ENREGISTREMENT-VALIDE PIC X VALUE 'O'.
+           05 WS-CODE-REJET             PIC X(02) VALUE SPACES.
+           05 WS-LIBELLE-REJET          PIC X(40) VALUE SPACES.
+           05 WS-CT-NB-REJETS           PIC 9(7) VALUE 0.
+           05 WS-SEUIL-REJETS           PIC 9(7) VALUE 100.
+
+       01 WS-TABLE-AGENCES.
+           05 WS-NB-AGENCES PIC 9(4) VALUE 0.
+           05 WS-AGENCE-ENTREE OCCURS 50 TIMES INDEXED BY IDX-AGENCE.
+               10 WS-CODE-AGENCE-T   PIC X(04).
+               10 WS-NB-COMPTES-T    PIC 9(7).
+               10 WS-INTERET-AGENCE-T PIC 9(9)V99.
+               10 WS-FRAIS-AGENCE-T  PIC 9(7)V99.
+
+       01 WS-TOTAUX-CONTROLE.
+           05 WS-CT-NB-ENREGISTREMENTS PIC 9(7) VALUE 0.
+      *> Enreg. lus dans FICHIER-ENTREE (valides + rejetés), pilote
+      *> le checkpoint (req 004) pour rester aligné sur la position
+      *> réelle du fichier, indépendamment du nombre de rejets (001).
+           05 WS-CT-NB-LUS             PIC 9(7) VALUE 0.
+           05 WS-CT-TOTAL-SOLDE        PIC 9(9)V99 VALUE 0.
+           05 WS-CT-TOTAL-INTERET      PIC 9(9)V99 VALUE 0.
+           05 WS-CT-TOTAL-FRAIS        PIC 9(7)V99 VALUE 0.
+           05 WS-CT-TOTAL-NOUV-SOLDE   PIC 9(9)V99 VALUE 0.
+      *> Solde des enregistrements rejetés (001), pour pouvoir
+      *> vérifier total lu = total traité + total rejeté (000).
+           05 WS-CT-TOTAL-SOLDE-REJ    PIC 9(9)V99 VALUE 0.
+           05 WS-CT-TOTAL-SOLDE-LU     PIC 9(9)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
@@ -39,44 +160,430 @@
            DISPLAY "  TRAITEMENT DES COMPTES BANCAIRES ".
            DISPLAY "========================================".
 
-           OPEN INPUT FICHIER-ENTREE
-                OUTPUT FICHIER-SORTIE.
+           ACCEPT WS-DATE-TRAITEMENT  FROM DATE YYYYMMDD.
+           ACCEPT WS-HEURE-TRAITEMENT FROM TIME.
+
+           PERFORM CHARGER-BAREME-FRAIS.
+
+           PERFORM LIRE-CHECKPOINT.
+
+           IF WS-REPRISE-ACTIVE = 'O'
+               OPEN INPUT FICHIER-ENTREE
+                    EXTEND FICHIER-SORTIE
+                    EXTEND FICHIER-REJETS
+               DISPLAY "Reprise sur checkpoint : " WS-NB-A-IGNORER
+                       " enreg. déjà traités, dernier compte "
+                       NUM-COMPTE-CKPT
+               MOVE WS-CKPT-COMPTEUR       TO WS-CT-NB-ENREGISTREMENTS
+               MOVE WS-CKPT-NB-LUS         TO WS-CT-NB-LUS
+               MOVE CT-TOTAL-SOLDE-CKPT    TO WS-CT-TOTAL-SOLDE
+               MOVE CT-TOTAL-INTERET-CKPT  TO WS-CT-TOTAL-INTERET
+               MOVE CT-TOTAL-FRAIS-CKPT    TO WS-CT-TOTAL-FRAIS
+               MOVE CT-TOTAL-NOUV-SOLDE-CKPT TO WS-CT-TOTAL-NOUV-SOLDE
+               MOVE CT-NB-REJETS-CKPT      TO WS-CT-NB-REJETS
+               MOVE CT-TOTAL-SOLDE-REJ-CKPT TO WS-CT-TOTAL-SOLDE-REJ
+               PERFORM RESTAURER-TABLE-AGENCES
+               PERFORM IGNORER-ENREGISTREMENTS-TRAITES
+           ELSE
+               OPEN INPUT FICHIER-ENTREE
+                    OUTPUT FICHIER-SORTIE
+                    OUTPUT FICHIER-REJETS
+           END-IF.
+
+           IF WS-FS-ENTREE <> '00'
+               DISPLAY "Erreur ouverture FICHIER-ENTREE, statut : "
+                       WS-FS-ENTREE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O FICHIER-MASTER-YTD.
+           IF WS-FS-MASTER-YTD = '35'
+               OPEN OUTPUT FICHIER-MASTER-YTD
+               CLOSE FICHIER-MASTER-YTD
+               OPEN I-O FICHIER-MASTER-YTD
+           END-IF.
+
+           OPEN EXTEND FICHIER-AUDIT.
 
            PERFORM JUSQUA-FIN-FICHIER
                UNTIL WS-EOF = 'O'.
 
-           CLOSE FICHIER-ENTREE FICHIER-SORTIE.
+           CLOSE FICHIER-ENTREE FICHIER-SORTIE FICHIER-REJETS
+                 FICHIER-MASTER-YTD FICHIER-AUDIT.
+
+           PERFORM EFFACER-CHECKPOINT.
+
+           PERFORM AFFICHER-TOTAUX-CONTROLE.
+           PERFORM AFFICHER-RAPPORT-AGENCES.
+
+           DISPLAY "Nombre d'enregistrements rejetés : "
+                   WS-CT-NB-REJETS.
+
+           IF WS-CT-NB-REJETS > WS-SEUIL-REJETS
+               DISPLAY "Seuil de rejets dépassé (" WS-SEUIL-REJETS
+                       "), code retour forcé à 8."
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
            DISPLAY "Traitement terminé.".
            STOP RUN.
 
        JUSQUA-FIN-FICHIER.
-           READ FICHIER-ENTREE
+           READ FICHIER-ENTREE NEXT RECORD
                AT END
                    MOVE 'O' TO WS-EOF
                NOT AT END
-                   PERFORM CALCULS-COMPTE
+                   ADD 1 TO WS-CT-NB-LUS
+                   PERFORM VALIDER-ENREGISTREMENT
+                   IF WS-ENREGISTREMENT-VALIDE = 'O'
+                       PERFORM CALCULS-COMPTE
+                   ELSE
+                       PERFORM TRAITER-REJET
+                   END-IF
+                   PERFORM ECRIRE-CHECKPOINT
            END-READ.
 
-       CALCULS-COMPTE.
-           COMPUTE WS-INTERET = SOLDE-COMPTE * TAUX-INTERET.
+       VALIDER-ENREGISTREMENT.
+           MOVE 'O'    TO WS-ENREGISTREMENT-VALIDE.
+           MOVE SPACES TO WS-CODE-REJET.
+           MOVE SPACES TO WS-LIBELLE-REJET.
 
-           IF TYPE-COMPTE = 'C'
-               MOVE 5.00 TO WS-FRAIS
-           ELSE
-               MOVE 0 TO WS-FRAIS
+           IF TYPE-COMPTE <> 'C' AND TYPE-COMPTE <> 'E'
+                   AND TYPE-COMPTE <> 'P'
+               MOVE 'N' TO WS-ENREGISTREMENT-VALIDE
+               MOVE '01' TO WS-CODE-REJET
+               MOVE 'TYPE-COMPTE INCONNU' TO WS-LIBELLE-REJET
+           END-IF.
+
+           IF WS-ENREGISTREMENT-VALIDE = 'O'
+                   AND SOLDE-COMPTE > 5000000.00
+               MOVE 'N' TO WS-ENREGISTREMENT-VALIDE
+               MOVE '02' TO WS-CODE-REJET
+               MOVE 'SOLDE-COMPTE HORS BORNES' TO WS-LIBELLE-REJET
+           END-IF.
+
+           IF WS-ENREGISTREMENT-VALIDE = 'O'
+                   AND TAUX-INTERET > 0.500
+               MOVE 'N' TO WS-ENREGISTREMENT-VALIDE
+               MOVE '03' TO WS-CODE-REJET
+               MOVE 'TAUX-INTERET HORS BORNES' TO WS-LIBELLE-REJET
            END-IF.
 
-           COMPUTE WS-NOUVEAU-SOLDE = SOLDE-COMPTE + WS-INTERET - WS-FRAIS.
+       TRAITER-REJET.
+           MOVE NUM-COMPTE     TO NUM-COMPTE-R.
+           MOVE SOLDE-COMPTE   TO SOLDE-COMPTE-R.
+           MOVE TAUX-INTERET   TO TAUX-INTERET-R.
+           MOVE TYPE-COMPTE    TO TYPE-COMPTE-R.
+           MOVE WS-CODE-REJET  TO CODE-REJET-R.
+           MOVE WS-LIBELLE-REJET TO LIBELLE-REJET-R.
+
+           WRITE ENREGISTREMENT-REJET.
+
+           ADD 1 TO WS-CT-NB-REJETS.
+           ADD SOLDE-COMPTE TO WS-CT-TOTAL-SOLDE-REJ.
+
+           DISPLAY "Compte rejeté : " NUM-COMPTE
+                   " | Code : " WS-CODE-REJET
+                   " | Motif : " WS-LIBELLE-REJET.
+
+       CALCULS-COMPTE.
+           EVALUATE TYPE-COMPTE
+               WHEN 'P'
+                   PERFORM CALCULER-INTERET-PLAN
+                   MOVE 0 TO WS-FRAIS
+               WHEN 'C'
+                   COMPUTE WS-INTERET = SOLDE-COMPTE * TAUX-INTERET
+                   PERFORM RECHERCHER-FRAIS-BAREME
+               WHEN OTHER
+                   COMPUTE WS-INTERET = SOLDE-COMPTE * TAUX-INTERET
+                   MOVE 0 TO WS-FRAIS
+           END-EVALUATE.
+
+           COMPUTE WS-NOUVEAU-SOLDE =
+               SOLDE-COMPTE + WS-INTERET - WS-FRAIS.
+
+           PERFORM MAJ-MASTER-YTD.
+           PERFORM ECRIRE-AUDIT.
 
            MOVE NUM-COMPTE         TO NUM-COMPTE-S.
            MOVE WS-NOUVEAU-SOLDE   TO NOUVEAU-SOLDE-S.
            MOVE WS-INTERET         TO INTERET-CALCULE-S.
            MOVE WS-FRAIS           TO FRAIS-APPLIQUES-S.
+           MOVE YTD-INTERET-CUMULE TO YTD-INTERET-CUMULE-S.
+           MOVE YTD-FRAIS-CUMULE   TO YTD-FRAIS-CUMULE-S.
+           MOVE CODE-AGENCE        TO CODE-AGENCE-S.
 
            WRITE ENREGISTREMENT-SORTIE.
 
+           ADD 1               TO WS-CT-NB-ENREGISTREMENTS.
+           ADD SOLDE-COMPTE    TO WS-CT-TOTAL-SOLDE.
+           ADD WS-INTERET      TO WS-CT-TOTAL-INTERET.
+           ADD WS-FRAIS        TO WS-CT-TOTAL-FRAIS.
+           ADD WS-NOUVEAU-SOLDE TO WS-CT-TOTAL-NOUV-SOLDE.
+
+           PERFORM ACCUMULER-AGENCE.
+
            DISPLAY "Compte traité : " NUM-COMPTE
                    " | Solde init. : " SOLDE-COMPTE
                    " | Intérêt : " WS-INTERET
                    " | Frais : " WS-FRAIS
                    " | Nouveau solde : " WS-NOUVEAU-SOLDE.
+
+       MAJ-MASTER-YTD.
+           MOVE NUM-COMPTE TO NUM-COMPTE-M.
+           READ FICHIER-MASTER-YTD
+               INVALID KEY
+                   MOVE 0 TO YTD-INTERET-CUMULE
+                   MOVE 0 TO YTD-FRAIS-CUMULE
+           END-READ.
+
+           ADD WS-INTERET TO YTD-INTERET-CUMULE.
+           ADD WS-FRAIS   TO YTD-FRAIS-CUMULE.
+           MOVE WS-DATE-TRAITEMENT TO DATE-DERNIER-RUN.
+
+           IF WS-FS-MASTER-YTD = '23'
+               WRITE ENREGISTREMENT-MASTER-YTD
+                   INVALID KEY
+                       DISPLAY "Erreur écriture master YTD pour "
+                               NUM-COMPTE-M
+               END-WRITE
+           ELSE
+               REWRITE ENREGISTREMENT-MASTER-YTD
+                   INVALID KEY
+                       DISPLAY "Erreur mise à jour master YTD pour "
+                               NUM-COMPTE-M
+               END-REWRITE
+           END-IF.
+
+       ACCUMULER-AGENCE.
+           PERFORM VARYING IDX-AGENCE FROM 1 BY 1
+                   UNTIL IDX-AGENCE > WS-NB-AGENCES
+               IF WS-CODE-AGENCE-T(IDX-AGENCE) = CODE-AGENCE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF IDX-AGENCE > WS-NB-AGENCES
+               IF WS-NB-AGENCES < 50
+                   ADD 1 TO WS-NB-AGENCES
+                   SET IDX-AGENCE TO WS-NB-AGENCES
+                   MOVE CODE-AGENCE TO WS-CODE-AGENCE-T(IDX-AGENCE)
+                   MOVE 0           TO WS-NB-COMPTES-T(IDX-AGENCE)
+                   MOVE 0           TO WS-INTERET-AGENCE-T(IDX-AGENCE)
+                   MOVE 0           TO WS-FRAIS-AGENCE-T(IDX-AGENCE)
+               ELSE
+                   DISPLAY "Agence ignorée (table pleine, 50 max) : "
+                           CODE-AGENCE
+               END-IF
+           END-IF.
+
+           IF IDX-AGENCE <= WS-NB-AGENCES
+               ADD 1          TO WS-NB-COMPTES-T(IDX-AGENCE)
+               ADD WS-INTERET TO WS-INTERET-AGENCE-T(IDX-AGENCE)
+               ADD WS-FRAIS   TO WS-FRAIS-AGENCE-T(IDX-AGENCE)
+           END-IF.
+
+       AFFICHER-RAPPORT-AGENCES.
+           DISPLAY "========================================".
+           DISPLAY "  RAPPORT PAR AGENCE ".
+           DISPLAY "========================================".
+           PERFORM VARYING IDX-AGENCE FROM 1 BY 1
+                   UNTIL IDX-AGENCE > WS-NB-AGENCES
+               DISPLAY "Agence " WS-CODE-AGENCE-T(IDX-AGENCE)
+                       " | Comptes : " WS-NB-COMPTES-T(IDX-AGENCE)
+                       " | Intérêts : "
+                       WS-INTERET-AGENCE-T(IDX-AGENCE)
+                       " | Frais : " WS-FRAIS-AGENCE-T(IDX-AGENCE)
+           END-PERFORM.
+           DISPLAY "----------------------------------------".
+           DISPLAY "TOTAL GÉNÉRAL | Comptes : "
+                   WS-CT-NB-ENREGISTREMENTS
+                   " | Intérêts : " WS-CT-TOTAL-INTERET
+                   " | Frais : " WS-CT-TOTAL-FRAIS.
+           DISPLAY "========================================".
+
+       CHARGER-BAREME-FRAIS.
+           OPEN INPUT FICHIER-BAREME-FRAIS.
+           IF WS-FS-BAREME = '00'
+               PERFORM UNTIL WS-FS-BAREME = '10'
+                   READ FICHIER-BAREME-FRAIS NEXT RECORD
+                       AT END
+                           MOVE '10' TO WS-FS-BAREME
+                       NOT AT END
+                           PERFORM AJOUTER-ENTREE-BAREME
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-BAREME-FRAIS
+           ELSE
+               DISPLAY "Barème de frais introuvable, tarif par "
+                       "défaut utilisé.".
+
+       AJOUTER-ENTREE-BAREME.
+           IF WS-NB-BAREME < 20
+               ADD 1 TO WS-NB-BAREME
+               SET IDX-BAREME TO WS-NB-BAREME
+               MOVE TYPE-COMPTE-BAREME-IN
+                               TO WS-TYPE-COMPTE-BAREME(IDX-BAREME)
+               MOVE SOLDE-MIN-BAREME-IN
+                               TO WS-SOLDE-MIN-BAREME(IDX-BAREME)
+               MOVE SOLDE-MAX-BAREME-IN
+                               TO WS-SOLDE-MAX-BAREME(IDX-BAREME)
+               MOVE FRAIS-BAREME-IN
+                               TO WS-FRAIS-BAREME(IDX-BAREME)
+           ELSE
+               DISPLAY "Barème ignoré (table pleine, 20 max) : "
+                       TYPE-COMPTE-BAREME-IN
+           END-IF.
+
+       RECHERCHER-FRAIS-BAREME.
+           MOVE 5.00 TO WS-FRAIS.
+           PERFORM VARYING IDX-BAREME FROM 1 BY 1
+                   UNTIL IDX-BAREME > WS-NB-BAREME
+               IF WS-TYPE-COMPTE-BAREME(IDX-BAREME) = TYPE-COMPTE
+                   AND SOLDE-COMPTE
+                           >= WS-SOLDE-MIN-BAREME(IDX-BAREME)
+                   AND SOLDE-COMPTE
+                           <= WS-SOLDE-MAX-BAREME(IDX-BAREME)
+                   MOVE WS-FRAIS-BAREME(IDX-BAREME) TO WS-FRAIS
+               END-IF
+           END-PERFORM.
+
+       ECRIRE-AUDIT.
+           MOVE NUM-COMPTE         TO NUM-COMPTE-A.
+           MOVE SOLDE-COMPTE       TO SOLDE-AVANT-A.
+           MOVE WS-NOUVEAU-SOLDE   TO SOLDE-APRES-A.
+           MOVE WS-INTERET         TO INTERET-A.
+           MOVE WS-FRAIS           TO FRAIS-A.
+           MOVE TYPE-COMPTE        TO TYPE-COMPTE-A.
+           MOVE WS-DATE-TRAITEMENT TO DATE-TRAITEMENT-A.
+           MOVE WS-HEURE-TRAITEMENT TO HEURE-TRAITEMENT-A.
+           MOVE WS-JOB-ID          TO JOB-ID-A.
+
+           WRITE ENREGISTREMENT-AUDIT.
+
+       LIRE-CHECKPOINT.
+           OPEN INPUT FICHIER-CKPT.
+           IF WS-FS-CKPT = '00'
+               PERFORM UNTIL WS-FS-CKPT = '10'
+                   READ FICHIER-CKPT NEXT RECORD
+                       AT END
+                           MOVE '10' TO WS-FS-CKPT
+                       NOT AT END
+                           MOVE 'O' TO WS-CKPT-ENREGISTREMENT-LU
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CKPT
+      *> NB-LUS-CKPT n'a un contenu défini que si une lecture a
+      *> réellement réussi (WS-CKPT-ENREGISTREMENT-LU = 'O') ; ne
+      *> jamais décider de la reprise sur le contenu d'une zone
+      *> enregistrement issue d'un AT END dès la 1re lecture (cas
+      *> normal, cf. EFFACER-CHECKPOINT).
+               IF WS-CKPT-ENREGISTREMENT-LU = 'O'
+                       AND NB-LUS-CKPT > 0
+                   MOVE 'O'          TO WS-REPRISE-ACTIVE
+                   MOVE NB-LUS-CKPT   TO WS-NB-A-IGNORER
+                   MOVE NB-LUS-CKPT   TO WS-CKPT-NB-LUS
+                   MOVE COMPTEUR-CKPT TO WS-CKPT-COMPTEUR
+               END-IF
+           END-IF.
+
+       IGNORER-ENREGISTREMENTS-TRAITES.
+           PERFORM WS-NB-A-IGNORER TIMES
+               READ FICHIER-ENTREE NEXT RECORD
+                   AT END
+                       MOVE 'O' TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       ECRIRE-CHECKPOINT.
+           IF FUNCTION MOD(WS-CT-NB-LUS
+                           WS-CKPT-INTERVALLE) = 0
+               OPEN OUTPUT FICHIER-CKPT
+               MOVE NUM-COMPTE               TO NUM-COMPTE-CKPT
+               MOVE WS-CT-NB-ENREGISTREMENTS  TO COMPTEUR-CKPT
+               MOVE WS-CT-NB-LUS              TO NB-LUS-CKPT
+               MOVE WS-CT-NB-REJETS           TO CT-NB-REJETS-CKPT
+               MOVE WS-CT-TOTAL-SOLDE-REJ
+                                   TO CT-TOTAL-SOLDE-REJ-CKPT
+               MOVE WS-CT-TOTAL-SOLDE         TO CT-TOTAL-SOLDE-CKPT
+               MOVE WS-CT-TOTAL-INTERET       TO CT-TOTAL-INTERET-CKPT
+               MOVE WS-CT-TOTAL-FRAIS         TO CT-TOTAL-FRAIS-CKPT
+               MOVE WS-CT-TOTAL-NOUV-SOLDE
+                                   TO CT-TOTAL-NOUV-SOLDE-CKPT
+               PERFORM SAUVEGARDER-TABLE-AGENCES
+               WRITE ENREGISTREMENT-CKPT
+               CLOSE FICHIER-CKPT
+           END-IF.
+
+       SAUVEGARDER-TABLE-AGENCES.
+           MOVE WS-NB-AGENCES TO NB-AGENCES-CKPT.
+           PERFORM VARYING WS-IDX-CKPT FROM 1 BY 1
+                   UNTIL WS-IDX-CKPT > 50
+               MOVE WS-CODE-AGENCE-T(WS-IDX-CKPT)
+                               TO CODE-AGENCE-CKPT(WS-IDX-CKPT)
+               MOVE WS-NB-COMPTES-T(WS-IDX-CKPT)
+                               TO NB-COMPTES-AGENCE-CKPT(WS-IDX-CKPT)
+               MOVE WS-INTERET-AGENCE-T(WS-IDX-CKPT)
+                               TO INTERET-AGENCE-CKPT(WS-IDX-CKPT)
+               MOVE WS-FRAIS-AGENCE-T(WS-IDX-CKPT)
+                               TO FRAIS-AGENCE-CKPT(WS-IDX-CKPT)
+           END-PERFORM.
+
+       RESTAURER-TABLE-AGENCES.
+           MOVE NB-AGENCES-CKPT TO WS-NB-AGENCES.
+           PERFORM VARYING WS-IDX-CKPT FROM 1 BY 1
+                   UNTIL WS-IDX-CKPT > 50
+               MOVE CODE-AGENCE-CKPT(WS-IDX-CKPT)
+                               TO WS-CODE-AGENCE-T(WS-IDX-CKPT)
+               MOVE NB-COMPTES-AGENCE-CKPT(WS-IDX-CKPT)
+                               TO WS-NB-COMPTES-T(WS-IDX-CKPT)
+               MOVE INTERET-AGENCE-CKPT(WS-IDX-CKPT)
+                               TO WS-INTERET-AGENCE-T(WS-IDX-CKPT)
+               MOVE FRAIS-AGENCE-CKPT(WS-IDX-CKPT)
+                               TO WS-FRAIS-AGENCE-T(WS-IDX-CKPT)
+           END-PERFORM.
+
+       EFFACER-CHECKPOINT.
+           OPEN OUTPUT FICHIER-CKPT.
+           CLOSE FICHIER-CKPT.
+
+       CALCULER-INTERET-PLAN.
+           EVALUATE TRUE
+               WHEN SOLDE-COMPTE > 50000.00
+                   MOVE 0.035 TO WS-TAUX-PLAN-APPLIQUE
+               WHEN SOLDE-COMPTE > 10000.00
+                   MOVE 0.025 TO WS-TAUX-PLAN-APPLIQUE
+               WHEN OTHER
+                   MOVE 0.015 TO WS-TAUX-PLAN-APPLIQUE
+           END-EVALUATE.
+
+           COMPUTE WS-INTERET = SOLDE-COMPTE * WS-TAUX-PLAN-APPLIQUE.
+
+       AFFICHER-TOTAUX-CONTROLE.
+           DISPLAY "========================================".
+           DISPLAY "  TOTAUX DE CONTRÔLE (RÉCONCILIATION) ".
+           DISPLAY "========================================".
+           DISPLAY "Nombre d'enregistrements lus      : "
+                   WS-CT-NB-LUS.
+           DISPLAY "Nombre d'enregistrements traités  : "
+                   WS-CT-NB-ENREGISTREMENTS.
+           DISPLAY "Nombre d'enregistrements rejetés  : "
+                   WS-CT-NB-REJETS.
+           DISPLAY "Total soldes traités              : "
+                   WS-CT-TOTAL-SOLDE.
+           DISPLAY "Total soldes rejetés              : "
+                   WS-CT-TOTAL-SOLDE-REJ.
+           COMPUTE WS-CT-TOTAL-SOLDE-LU =
+               WS-CT-TOTAL-SOLDE + WS-CT-TOTAL-SOLDE-REJ.
+           DISPLAY "Total soldes lus (traités+rejetés): "
+                   WS-CT-TOTAL-SOLDE-LU.
+           DISPLAY "Total intérêts calculés           : "
+                   WS-CT-TOTAL-INTERET.
+           DISPLAY "Total frais appliqués             : "
+                   WS-CT-TOTAL-FRAIS.
+           DISPLAY "Total nouveaux soldes écrits      : "
+                   WS-CT-TOTAL-NOUV-SOLDE.
+           DISPLAY "========================================".
