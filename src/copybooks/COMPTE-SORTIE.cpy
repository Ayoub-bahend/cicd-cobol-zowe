@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPYBOOK : COMPTE-SORTIE.cpy
+      * Description : Enregistrement de sortie (COMPTES-OUT.DAT)
+      *****************************************************************
+
+       01 ENREGISTREMENT-SORTIE.
+           05 NUM-COMPTE-S         PIC X(10).
+           05 NOUVEAU-SOLDE-S      PIC 9(7)V99.
+           05 INTERET-CALCULE-S    PIC 9(7)V99.
+           05 FRAIS-APPLIQUES-S    PIC 9(5)V99.
+           05 YTD-INTERET-CUMULE-S PIC 9(9)V99.
+           05 YTD-FRAIS-CUMULE-S   PIC 9(7)V99.
+           05 CODE-AGENCE-S        PIC X(04).
