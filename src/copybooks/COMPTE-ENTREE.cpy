@@ -0,0 +1,12 @@
+      *****************************************************************
+      * COPYBOOK : COMPTE-ENTREE.cpy
+      * Description : Enregistrement d'entrée (COMPTES-IN.DAT)
+      *****************************************************************
+
+       01 ENREGISTREMENT-ENTREE.
+           05 NUM-COMPTE         PIC X(10).
+           05 SOLDE-COMPTE       PIC 9(7)V99.
+           05 TAUX-INTERET       PIC 9V999.
+           05 TYPE-COMPTE        PIC X(01).
+      *>   'C' = courant, 'E' = épargne, 'P' = plan d'épargne (terme)
+           05 CODE-AGENCE        PIC X(04).
