@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPYBOOK : FEE-SCHEDULE.cpy
+      * Description : Barème de frais par type de compte et palier de
+      *               solde, chargé depuis COMPTES-FRAIS.DAT
+      *****************************************************************
+
+       01 WS-TABLE-BAREME-FRAIS.
+           05 WS-NB-BAREME PIC 9(4) VALUE 0.
+           05 WS-BAREME-ENTREE OCCURS 20 TIMES INDEXED BY IDX-BAREME.
+               10 WS-TYPE-COMPTE-BAREME PIC X(01).
+               10 WS-SOLDE-MIN-BAREME   PIC 9(7)V99.
+               10 WS-SOLDE-MAX-BAREME   PIC 9(7)V99.
+               10 WS-FRAIS-BAREME       PIC 9(5)V99.
